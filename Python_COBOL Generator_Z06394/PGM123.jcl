@@ -0,0 +1,93 @@
+//PGM123J  JOB (ACCTNO),'PGM 123 DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PGM123J - DAILY DRIVER FOR PROGRAM 123 (PRTLINE -> PRTDONE)
+//*
+//* STEP005  CARRIES THE PRIOR RUN'S CHECKPOINT FORWARD SO STEP010
+//*          CAN TELL A COLD START FROM A RESTART.
+//* STEP010  RUNS PROGRAM 123.  RETURN CODE 0 = CLEAN, 4 = COMPLETED
+//*          WITH REJECTED RECORDS ON PRTREJ, 8+ = DID NOT FINISH.
+//* STEP020  RELEASES THE CONTROL TOTAL REPORT TO OPERATIONS; IT IS
+//*          BYPASSED IF STEP010 DID NOT FINISH CLEANLY SO NOBODY
+//*          DOWNSTREAM PICKS UP A HALF-WRITTEN PRTDONE.
+//*
+//* RESTART: IF STEP010 ABENDS OR IS CANCELLED PARTWAY THROUGH, DO NOT
+//*          RESUBMIT THIS JOB WITH RESTART=STEP010 -- PRTDONE AND
+//*          PRTLINE BOTH DEPEND ON RESOLVING THE SAME GENERATION/
+//*          CONCATENATION THE FAILED ATTEMPT USED, WHICH A BARE JOB
+//*          RESTART IS NOT GUARANTEED TO REPRODUCE.  USE PGM123R.JCL
+//*          INSTEAD: IT POINTS PRTRCKIN AND PRTDONE AT THE FAILED
+//*          ATTEMPT'S OWN GENERATION (RELATIVE GENERATION 0) SO
+//*          PROGRAM 123 SKIPS THE RECORDS ALREADY COMMITTED AND
+//*          RESUMES FROM THE CHECKPOINT INSTEAD OF REPROCESSING THE
+//*          WHOLE EXTRACT.
+//*
+//* GDG: PROD.PGM123.CKPT.INPUT, PROD.PGM123.CKPT.OUTPUT, PROD.PGM123.
+//*      CTLRPT, PROD.PGM123.REJECTS AND PROD.PGM123.DONE ARE ALL
+//*      GENERATION DATA GROUPS (DEFINED ONCE VIA IDCAMS, NOT SHOWN).
+//*      CKPT.OUTPUT/CTLRPT/REJECTS ARE FRESH, OUTPUT-ONLY FILES EVERY
+//*      TIME PROGRAM 123 RUNS, SO THEY ALWAYS ROLL A NEW GENERATION
+//*      (+1).  PRTDONE IS DIFFERENT -- PROGRAM 123 EXTENDS IT ACROSS
+//*      A RESTART -- SO ITS DD BELOW USES DISP=(MOD,CATLG,CATLG)
+//*      AGAINST A NEW (+1) GENERATION: THE FIRST ATTEMPT OF A
+//*      CALENDAR DAY CREATES THAT GENERATION (MOD BEHAVES AS NEW
+//*      WHEN IT DOES NOT YET EXIST), AND DOWNSTREAM JOBS RELEASE IT
+//*      BY READING GENERATION (0) ONCE STEP020 CONFIRMS THE TOTALS.
+//*
+//* ONE-TIME BOOTSTRAP: BEFORE THE VERY FIRST RUN OF THIS JOB, THE
+//*          PROD.PGM123.CKPT.OUTPUT GDG BASE HAS NO GENERATIONS YET,
+//*          SO STEP005'S SYSUT1 BELOW HAS NOTHING TO READ.  FOR THAT
+//*          FIRST SUBMISSION ONLY, OVERRIDE SYSUT1 TO DD DUMMY (SO
+//*          STEP005 CREATES AN EMPTY GENERATION 0 INSTEAD OF COPYING
+//*          ONE FORWARD); EVERY SUBSEQUENT RUN USES THIS JCL AS
+//*          WRITTEN.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEBGENER
+//* CARRY FORWARD: SYSUT1 IS THE CURRENT (MOST RECENT) GENERATION OF
+//* LAST RUN'S CHECKPOINT OUTPUT; SYSUT2 CATALOGS IT AS A NEW
+//* GENERATION OF CKPT.INPUT, WHICH STEP010 READS AS PRTRCKIN.
+//SYSUT1   DD DSN=PROD.PGM123.CKPT.OUTPUT(0),DISP=SHR
+//SYSUT2   DD DSN=PROD.PGM123.CKPT.INPUT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=123,COND=(8,GE,STEP005)
+//PRTCARD   DD DSN=PROD.PGM123.CONTROL.CARD,DISP=SHR
+//* PRTLINE IS ONE LOGICAL INPUT BUT MAY BE SEVERAL PHYSICAL EXTRACTS
+//* CONCATENATED UNDER THIS ONE DD -- PROGRAM 123 READS UNTIL EOF ON
+//* THE CONCATENATION AND BUILDS ONE PGM-COUNT/PRTDONE ACROSS ALL OF
+//* THEM IN A SINGLE PASS.  SET CC-EXTRACT-COUNT ON PRTCARD TO THE
+//* NUMBER OF DATASETS CONCATENATED HERE SO IT SHOWS UP ON PRTAUDIT.
+//PRTLINE   DD DSN=PROD.PGM123.EXTRACT,DISP=SHR
+//         DD DSN=PROD.PGM123.EXTRACT.REGION2,DISP=SHR
+//         DD DSN=PROD.PGM123.EXTRACT.REGION3,DISP=SHR
+//PRTDONE   DD DSN=PROD.PGM123.DONE(+1),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PRTRCKIN  DD DSN=PROD.PGM123.CKPT.INPUT(0),DISP=SHR
+//PRTRCKOUT DD DSN=PROD.PGM123.CKPT.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PRTCTL    DD DSN=PROD.PGM123.CTLRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PRTREJ    DD DSN=PROD.PGM123.REJECTS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=8400)
+//PRTAUDIT  DD DSN=PROD.PGM123.AUDIT.LOG,DISP=MOD
+//SYSOUT    DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(8,GE,STEP010)
+//* COPY THE CONTROL TOTAL REPORT TO SYSOUT SO OPERATIONS CAN CHECK
+//* THE BYTE/RECORD COUNT BEFORE RELEASING PRTDONE TO THE NEXT JOB.
+//SYSUT1   DD DSN=PROD.PGM123.CTLRPT(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
