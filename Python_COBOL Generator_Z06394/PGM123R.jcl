@@ -0,0 +1,56 @@
+//PGM123RJ JOB (ACCTNO),'PGM 123 RESTART RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PGM123RJ - STANDALONE RESTART FOR PROGRAM 123
+//*
+//* USE IN PLACE OF PGM123.JCL WHEN STEP010 OF A PRIOR RUN ABENDED
+//* OR WAS CANCELLED PARTWAY THROUGH THE EXTRACT.  PRTRCKIN AND
+//* PRTDONE BOTH POINT AT RELATIVE GENERATION (0) OF THE FAILED
+//* ATTEMPT'S OWN GDG'S (NOT A COPY MADE BY AN IEBGENER STEP, AS IN
+//* THE NORMAL DAILY JOB) SO PROGRAM 123 SKIPS EVERYTHING ALREADY
+//* COMMITTED AND PICKS UP WHERE THE FAILED RUN LEFT OFF.  PRTDONE
+//* USES DISP=MOD AGAINST THAT SAME GENERATION (NOT A NEW (+1)) SINCE
+//* PROGRAM 123 OPENS IT EXTEND RATHER THAN OUTPUT WHENEVER A
+//* CHECKPOINT MATCH IS FOUND, SO THE DETAIL RECORDS THE FAILED RUN
+//* ALREADY WROTE ARE NOT LOST.  PRTAUDIT IS THE SAME CATALOGUED
+//* DATASET THE FAILED RUN WAS WRITING TO.  PRTRCKOUT, PRTCTL AND
+//* PRTREJ ARE GDG'S TOO (SAME BASES AS PGM123.JCL) BUT THIS RUN
+//* ROLLS ITS OWN NEW GENERATION (+1) ON TOP OF THE FAILED ATTEMPT'S
+//* FOR THOSE THREE, SINCE PROGRAM 123 ALWAYS OPENS THEM OUTPUT (NOT
+//* EXTEND) -- THE NEXT DAILY JOB'S STEP005 PICKS UP THIS RESTART'S
+//* CHECKPOINT AS GENERATION 0 WITHOUT ANY MANUAL RENAME.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=123
+//PRTCARD   DD DSN=PROD.PGM123.CONTROL.CARD,DISP=SHR
+//* PRTLINE MUST CONCATENATE THE SAME EXTRACTS IN THE SAME ORDER AS
+//* THE DAILY JOB'S STEP010 (SEE PGM123.JCL) -- THE CHECKPOINT SKIP
+//* COUNT WAS TAKEN AGAINST THAT EXACT LOGICAL INPUT STREAM, SO A
+//* RESTART PRESENTED WITH A SHORTER OR DIFFERENTLY-ORDERED
+//* CONCATENATION WILL MISALIGN WITH IT.  IF OPERATIONS ADDS OR
+//* REMOVES A REGION EXTRACT ON THE DAILY JOB, UPDATE THIS DD TO
+//* MATCH BEFORE RESTARTING A RUN THAT FAILED AFTER THE CHANGE.
+//PRTLINE   DD DSN=PROD.PGM123.EXTRACT,DISP=SHR
+//         DD DSN=PROD.PGM123.EXTRACT.REGION2,DISP=SHR
+//         DD DSN=PROD.PGM123.EXTRACT.REGION3,DISP=SHR
+//PRTDONE   DD DSN=PROD.PGM123.DONE(0),DISP=MOD
+//PRTRCKIN  DD DSN=PROD.PGM123.CKPT.OUTPUT(0),DISP=SHR
+//PRTRCKOUT DD DSN=PROD.PGM123.CKPT.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PRTCTL    DD DSN=PROD.PGM123.CTLRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PRTREJ    DD DSN=PROD.PGM123.REJECTS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=8400)
+//PRTAUDIT  DD DSN=PROD.PGM123.AUDIT.LOG,DISP=MOD
+//SYSOUT    DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(8,GE,STEP010)
+//SYSUT1   DD DSN=PROD.PGM123.CTLRPT(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
