@@ -1,41 +1,456 @@
-
+      *>--------------------------------------------------------------*>
+      *> PROGRAM-ID : 123
+      *> AUTHOR     : CHEN
+      *>
+      *> Reads the PRT-LINE extract (InputName/PRT-REC) and builds the
+      *> matching PRT-DONE output (PRT-REC-DONE) consumed by downstream
+      *> reporting jobs.
+      *>
+      *> MODIFICATION HISTORY
+      *>   2026-08-09  CHEN  Added B000-PROCESS-RECORD so the program
+      *>                     reads InputName and actually builds
+      *>                     PRT-REC-DONE records on PRTDONE instead of
+      *>                     leaving the file empty.
+      *>   2026-08-09  CHEN  A000-START now stamps YYYYMMDD with the
+      *>                     run date and moves it into PRT-DATE on
+      *>                     every detail record.
+      *>   2026-08-09  CHEN  PGM-COUNT is now a real run counter,
+      *>                     checkpointed to PRTRCKOUT keyed by
+      *>                     YYYYMMDD every PRT-CHECKPOINT-INTERVAL
+      *>                     records, and read back from PRTRCKIN at
+      *>                     startup so a restart skips records already
+      *>                     committed to PRTDONE.
+      *>   2026-08-09  CHEN  A900-TERMINATE now writes a trailer record
+      *>                     to PRTDONE with the final PGM-COUNT and
+      *>                     YYYYMMDD, and a one-line control total is
+      *>                     written to PRTCTL for operations to check
+      *>                     before releasing PRTDONE.
+      *>   2026-08-09  CHEN  Added C000-VALIDATE-RECORD: blank records
+      *>                     and records with a non-numeric date are
+      *>                     written to PRTREJ with a reason code
+      *>                     instead of flowing through to PRTDONE, and
+      *>                     are counted separately from PGM-COUNT.
+      *>   2026-08-09  CHEN  PRT-REC-DONE redefined as a typed 80-byte
+      *>                     record (H/D/T) with PRT-HEADER-REC-DONE,
+      *>                     PRT-DETAIL-REC-DONE and PRT-TRAILER-REC-
+      *>                     DONE overlays, so header/detail/trailer
+      *>                     lines on PRTDONE are each fully described.
+      *>                     A restart (checkpoint match found) now
+      *>                     opens PRTDONE EXTEND instead of OUTPUT so
+      *>                     the detail records already committed on
+      *>                     the prior attempt are not lost, and the
+      *>                     header record is written only on a fresh
+      *>                     run.
+      *>   2026-08-09  CHEN  Run start/end times are now captured and a
+      *>                     line is appended to the standing PRTAUDIT
+      *>                     log at termination (run date, start/end
+      *>                     time, PGM-COUNT, reject count, final
+      *>                     condition code) so a run's history survives
+      *>                     past the job log. PRT-COND-CODE is also
+      *>                     moved to RETURN-CODE so the job step can
+      *>                     gate on it.
+      *>   2026-08-09  CHEN  Added an optional PRTCARD control card that
+      *>                     can override the run date, set a test/
+      *>                     production mode, a processing cutoff count
+      *>                     and the number of source extracts merged
+      *>                     into PRTLINE for this run, so a partial or
+      *>                     prior-date run no longer needs a program
+      *>                     change. The run mode is carried onto the
+      *>                     PRTCTL control total line.
+      *>   2026-08-09  CHEN  PRTAUDIT now also carries the number of
+      *>                     source extracts merged into PRTLINE for
+      *>                     this run (from the PRTCARD extract count),
+      *>                     so a multi-extract run leaves a record of
+      *>                     how many inputs were combined into the one
+      *>                     PGM-COUNT/PRTDONE produced.
+      *>   2026-08-09  CHEN  Checkpoint read now loops to the last
+      *>                     matching run-date record on PRTRCKIN
+      *>                     instead of stopping at the first one, and
+      *>                     the checkpoint also carries the physical
+      *>                     input read count (not just the valid-record
+      *>                     count) so a restart skips exactly the
+      *>                     records already seen, rejects included.
+      *>                     CC-CUTOFF-COUNT and CC-EXTRACT-COUNT off
+      *>                     PRTCARD are now NUMERIC-checked before use,
+      *>                     same as the other control card fields, and
+      *>                     a failed OPEN of a mandatory output file
+      *>                     (PRTRCKOUT, PRTCTL, PRTREJ, PRTAUDIT) now
+      *>                     abends the run instead of falling through.
+      *>   2026-08-09  CHEN  PRTDONE (OutputName) now also has a FILE
+      *>                     STATUS and is checked after both its OPEN
+      *>                     OUTPUT and OPEN EXTEND so a failed open on
+      *>                     the one file the checkpoint/restart design
+      *>                     exists to protect abends the run the same
+      *>                     way the other output files already do.
+      *>   2026-08-09  CHEN  The checkpoint record now also carries
+      *>                     PRT-REJECT-COUNT (CKPT-IN/OUT-REJECT-COUNT)
+      *>                     so a restart's reject count, condition
+      *>                     code and audit record reflect the full
+      *>                     logical run instead of just the records
+      *>                     seen since the restart.
+      *>--------------------------------------------------------------*>
 IDENTIFICATION DIVISION.
-PROGRAM-ID.    123.
-AUTHOR.        chen.
-        
-*
+PROGRAM-ID.    "123".
+AUTHOR.        CHEN.
+
 ENVIRONMENT DIVISION.
-*
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT PRT-LINE   ASSIGN TO PRTLINE.
-    SELECT PRT-DONE   ASSIGN TO PRTDONE.
+    SELECT InputName   ASSIGN TO PRTLINE
+                        ORGANIZATION IS SEQUENTIAL.
+    SELECT OutputName  ASSIGN TO PRTDONE
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS PRT-DONE-STATUS.
+    SELECT OPTIONAL PRT-CKPT-IN  ASSIGN TO PRTRCKIN
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS PRT-CKPT-IN-STATUS.
+    SELECT PRT-CKPT-OUT ASSIGN TO PRTRCKOUT
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS PRT-CKPT-OUT-STATUS.
+    SELECT PRT-CTL-RPT  ASSIGN TO PRTCTL
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS PRT-CTL-RPT-STATUS.
+    SELECT PRT-REJECT   ASSIGN TO PRTREJ
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS PRT-REJECT-STATUS.
+    SELECT OPTIONAL PRT-AUDIT  ASSIGN TO PRTAUDIT
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS PRT-AUDIT-STATUS.
+    SELECT OPTIONAL PRT-CONTROL-CARD  ASSIGN TO PRTCARD
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS PRT-CARD-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 
-FD  InputName  RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.    
+FD  InputName  RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+
+01  PRT-REC        PIC X(80) VALUE SPACES.
+
+01  PRT-REC-EDIT  REDEFINES PRT-REC.
+    05  PRT-REC-IN-DATE    PIC X(8).
+    05  FILLER             PIC X(72).
+
+FD  OutputName RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+
+01  PRT-REC-DONE.
+    05  PRT-REC-TYPE   PIC X(1)  VALUE SPACES.
+        88  PRT-HEADER-REC          VALUE 'H'.
+        88  PRT-DETAIL-REC          VALUE 'D'.
+        88  PRT-TRAILER-REC         VALUE 'T'.
+    05  FILLER         PIC X(79) VALUE SPACES.
+
+01  PRT-HEADER-REC-DONE  REDEFINES PRT-REC-DONE.
+    05  HDR-REC-TYPE       PIC X(1).
+    05  HDR-RUN-DATE       PIC X(8).
+    05  FILLER             PIC X(71).
+
+01  PRT-DETAIL-REC-DONE  REDEFINES PRT-REC-DONE.
+    05  DTL-REC-TYPE       PIC X(1).
+    05  PRT-DATE           PIC X(8).
+    05  FILLER             PIC X(71).
+
+01  PRT-TRAILER-REC-DONE REDEFINES PRT-REC-DONE.
+    05  TRL-REC-TYPE       PIC X(1).
+    05  TRL-RUN-DATE       PIC X(8).
+    05  PRT-TRL-REC-COUNT  PIC 9(7).
+    05  FILLER             PIC X(64).
+
+FD  PRT-CKPT-IN  RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+
+01  PRT-CKPT-IN-REC.
+    05  CKPT-IN-RUN-DATE      PIC 9(8).
+    05  CKPT-IN-REC-COUNT     PIC 9(7).
+    05  CKPT-IN-READ-COUNT    PIC 9(7).
+    05  CKPT-IN-REJECT-COUNT  PIC 9(5).
+    05  FILLER                PIC X(53).
+
+FD  PRT-CKPT-OUT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+
+01  PRT-CKPT-OUT-REC.
+    05  CKPT-OUT-RUN-DATE      PIC 9(8).
+    05  CKPT-OUT-REC-COUNT     PIC 9(7).
+    05  CKPT-OUT-READ-COUNT    PIC 9(7).
+    05  CKPT-OUT-REJECT-COUNT  PIC 9(5).
+    05  CKPT-OUT-FILLER        PIC X(53).
+
+FD  PRT-CTL-RPT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+
+01  PRT-CTL-RPT-REC.
+    05  CTL-RPT-LABEL      PIC X(20) VALUE 'PGM 123 CONTROL TOTL'.
+    05  CTL-RPT-RUN-DATE   PIC 9(8).
+    05  FILLER             PIC X(2)  VALUE SPACES.
+    05  CTL-RPT-REC-COUNT  PIC ZZZZZZ9.
+    05  FILLER             PIC X(2)  VALUE SPACES.
+    05  CTL-RPT-MODE       PIC X(1).
+    05  FILLER             PIC X(40) VALUE SPACES.
 
-01  PRT-REC        PIC X(80) VALUE SPACES.    
+FD  PRT-REJECT RECORD CONTAINS 84 CHARACTERS RECORDING MODE F.
 
-FD  OutputName RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.    
+01  PRT-REJECT-REC.
+    05  REJ-REASON-CODE    PIC X(4).
+    05  REJ-ORIGINAL-REC   PIC X(80).
 
-01  PRT-REC-DONE.    
-    05  PRT-DATE       PIC X(8)  VALUE SPACES.    
-    05  FILLER         PIC X(1)  VALUE SPACES.    
+FD  PRT-AUDIT  RECORD CONTAINS 76 CHARACTERS RECORDING MODE F.
+
+01  PRT-AUDIT-REC.
+    05  AUD-RUN-DATE          PIC 9(8).
+    05  AUD-START-TIME        PIC 9(6).
+    05  AUD-END-TIME          PIC 9(6).
+    05  AUD-RECS-PROCESSED    PIC 9(7).
+    05  AUD-RECS-REJECTED     PIC 9(5).
+    05  AUD-COND-CODE         PIC 9(4).
+    05  AUD-EXTRACT-COUNT     PIC 9(2).
+    05  AUD-FILLER            PIC X(38).
+
+FD  PRT-CONTROL-CARD RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+
+01  PRT-CONTROL-CARD-REC.
+    05  CC-RUN-DATE        PIC 9(8).
+    05  CC-MODE            PIC X(1).
+        88  CC-MODE-TEST           VALUE 'T'.
+        88  CC-MODE-PROD           VALUE 'P'.
+    05  CC-CUTOFF-COUNT    PIC 9(7).
+    05  CC-EXTRACT-COUNT   PIC 9(2).
+    05  CC-FILLER          PIC X(62).
 
 WORKING-STORAGE SECTION.
 
+01  fieldName4.
+    05  PGM-COUNT         PIC 9(05) VALUE ZERO.
+    05  PRT-REJECT-COUNT  PIC 9(05) VALUE ZERO.
+
+01  YYYYMMDD          PIC 9(8).
+
+01  PRT-SWITCHES.
+    05  PRT-EOF-SWITCH    PIC X(1)  VALUE 'N'.
+        88  PRT-EOF                 VALUE 'Y'.
+        88  PRT-NOT-EOF             VALUE 'N'.
+    05  PRT-VALID-SWITCH  PIC X(1)  VALUE 'Y'.
+        88  PRT-REC-VALID            VALUE 'Y'.
+        88  PRT-REC-INVALID          VALUE 'N'.
+    05  PRT-CKPT-EOF-SWITCH  PIC X(1)  VALUE 'N'.
+        88  PRT-CKPT-EOF               VALUE 'Y'.
+        88  PRT-CKPT-NOT-EOF           VALUE 'N'.
+
+01  PRT-REJECT-REASON     PIC X(4)  VALUE SPACES.
+
+01  PRT-FILE-STATUSES.
+    05  PRT-DONE-STATUS      PIC X(2) VALUE SPACES.
+    05  PRT-CKPT-IN-STATUS   PIC X(2) VALUE SPACES.
+    05  PRT-CKPT-OUT-STATUS  PIC X(2) VALUE SPACES.
+    05  PRT-CTL-RPT-STATUS   PIC X(2) VALUE SPACES.
+    05  PRT-REJECT-STATUS    PIC X(2) VALUE SPACES.
+    05  PRT-AUDIT-STATUS     PIC X(2) VALUE SPACES.
+    05  PRT-CARD-STATUS      PIC X(2) VALUE SPACES.
 
-01  fieldName4.    
-    PGM-COUNT         PIC 9(05).    
+01  PRT-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 00100.
+01  PRT-INPUT-READ-COUNT     PIC 9(7) VALUE ZERO COMP.
+01  PRT-SKIP-COUNT           PIC 9(7) VALUE ZERO COMP.
+01  PRT-CHECKPOINT-WORK.
+    05  PRT-CHECKPOINT-QUOTIENT  PIC 9(7) VALUE ZERO COMP.
+    05  PRT-CHECKPOINT-REMAINDER PIC 9(5) VALUE ZERO COMP.
 
-01  YYYYMMDD          PIC 9(8).    
+01  PRT-RUN-START-TIME       PIC 9(6) VALUE ZERO.
+01  PRT-RUN-END-TIME         PIC 9(6) VALUE ZERO.
+01  PRT-COND-CODE            PIC 9(4) VALUE ZERO.
+
+01  PRT-RUN-MODE             PIC X(1) VALUE 'P'.
+    88  PRT-TEST-MODE                 VALUE 'T'.
+    88  PRT-PROD-MODE                 VALUE 'P'.
+01  PRT-CUTOFF-COUNT         PIC 9(7) VALUE ZERO.
+01  PRT-EXTRACT-COUNT        PIC 9(2) VALUE ZERO.
 
-    
 PROCEDURE DIVISION.
 
+A000-START.
+    PERFORM  A100-INITIALIZE THRU A100-EXIT
+    PERFORM  B000-PROCESS-RECORD THRU B000-EXIT
+        UNTIL PRT-EOF
+    PERFORM  A900-TERMINATE THRU A900-EXIT
+    STOP RUN.
+
+A100-INITIALIZE.
+    ACCEPT   YYYYMMDD            FROM DATE YYYYMMDD
+    ACCEPT   PRT-RUN-START-TIME  FROM TIME
+    OPEN     INPUT    PRT-CONTROL-CARD
+    IF       PRT-CARD-STATUS = '00'
+        READ     PRT-CONTROL-CARD
+            AT END
+                CONTINUE
+            NOT AT END
+                IF  CC-RUN-DATE NUMERIC AND CC-RUN-DATE > 0
+                    MOVE  CC-RUN-DATE       TO YYYYMMDD
+                END-IF
+                IF  CC-MODE-TEST OR CC-MODE-PROD
+                    MOVE  CC-MODE           TO PRT-RUN-MODE
+                END-IF
+                IF  CC-CUTOFF-COUNT NUMERIC
+                    MOVE  CC-CUTOFF-COUNT   TO PRT-CUTOFF-COUNT
+                END-IF
+                IF  CC-EXTRACT-COUNT NUMERIC
+                    MOVE  CC-EXTRACT-COUNT  TO PRT-EXTRACT-COUNT
+                END-IF
+        END-READ
+        CLOSE    PRT-CONTROL-CARD
+    END-IF
+    OPEN     INPUT    InputName
+    OPEN     INPUT    PRT-CKPT-IN
+    IF       PRT-CKPT-IN-STATUS = '00'
+        PERFORM  D000-READ-CHECKPOINT-IN THRU D000-EXIT
+            UNTIL PRT-CKPT-EOF
+        CLOSE    PRT-CKPT-IN
+    END-IF
+    IF       PRT-SKIP-COUNT > 0
+        OPEN     EXTEND   OutputName
+        IF       PRT-DONE-STATUS NOT = '00'
+            GO TO    A999-ABEND
+        END-IF
+    ELSE
+        OPEN     OUTPUT   OutputName
+        IF       PRT-DONE-STATUS NOT = '00'
+            GO TO    A999-ABEND
+        END-IF
+        MOVE     SPACES         TO PRT-REC-DONE
+        SET      PRT-HEADER-REC TO TRUE
+        MOVE     YYYYMMDD       TO HDR-RUN-DATE
+        WRITE    PRT-REC-DONE
+    END-IF
+    OPEN     OUTPUT   PRT-CKPT-OUT
+    IF       PRT-CKPT-OUT-STATUS NOT = '00'
+        GO TO    A999-ABEND
+    END-IF
+    OPEN     OUTPUT   PRT-CTL-RPT
+    IF       PRT-CTL-RPT-STATUS NOT = '00'
+        GO TO    A999-ABEND
+    END-IF
+    OPEN     OUTPUT   PRT-REJECT
+    IF       PRT-REJECT-STATUS NOT = '00'
+        GO TO    A999-ABEND
+    END-IF
+    OPEN     EXTEND   PRT-AUDIT
+    IF       PRT-AUDIT-STATUS NOT = '00' AND PRT-AUDIT-STATUS NOT = '05'
+        GO TO    A999-ABEND
+    END-IF.
+A100-EXIT.
+    EXIT.
+
+B000-PROCESS-RECORD.
+    READ     InputName
+        AT END
+            SET  PRT-EOF TO TRUE
+            GO TO B000-EXIT
+    END-READ
+    ADD      1  TO PRT-INPUT-READ-COUNT
+    IF       PRT-INPUT-READ-COUNT <= PRT-SKIP-COUNT
+        GO TO B000-EXIT
+    END-IF
+    PERFORM  C000-VALIDATE-RECORD THRU C000-EXIT
+    IF       PRT-REC-INVALID
+        MOVE     PRT-REJECT-REASON TO REJ-REASON-CODE
+        MOVE     PRT-REC           TO REJ-ORIGINAL-REC
+        WRITE    PRT-REJECT-REC
+        ADD      1  TO PRT-REJECT-COUNT
+        GO TO B000-EXIT
+    END-IF
+    MOVE     SPACES         TO PRT-REC-DONE
+    SET      PRT-DETAIL-REC TO TRUE
+    MOVE     YYYYMMDD       TO PRT-DATE
+    WRITE    PRT-REC-DONE
+    ADD      1  TO PGM-COUNT
+    DIVIDE   PGM-COUNT  BY PRT-CHECKPOINT-INTERVAL
+        GIVING    PRT-CHECKPOINT-QUOTIENT
+        REMAINDER PRT-CHECKPOINT-REMAINDER
+    IF       PRT-CHECKPOINT-REMAINDER = 0
+        PERFORM  E000-WRITE-CHECKPOINT THRU E000-EXIT
+    END-IF
+    IF       PRT-CUTOFF-COUNT > 0 AND PGM-COUNT >= PRT-CUTOFF-COUNT
+        SET      PRT-EOF  TO TRUE
+    END-IF.
+B000-EXIT.
+    EXIT.
+
+C000-VALIDATE-RECORD.
+    SET      PRT-REC-VALID  TO TRUE
+    MOVE     SPACES         TO PRT-REJECT-REASON
+    IF       PRT-REC = SPACES
+        SET      PRT-REC-INVALID  TO TRUE
+        MOVE     'BLNK'           TO PRT-REJECT-REASON
+        GO TO C000-EXIT
+    END-IF
+    IF       PRT-REC-IN-DATE NOT NUMERIC
+        SET      PRT-REC-INVALID  TO TRUE
+        MOVE     'DATE'           TO PRT-REJECT-REASON
+    END-IF.
+C000-EXIT.
+    EXIT.
+
+D000-READ-CHECKPOINT-IN.
+    READ     PRT-CKPT-IN
+        AT END
+            SET      PRT-CKPT-EOF  TO TRUE
+            GO TO    D000-EXIT
+    END-READ
+    IF       CKPT-IN-RUN-DATE = YYYYMMDD
+        MOVE     CKPT-IN-READ-COUNT    TO PRT-SKIP-COUNT
+        MOVE     CKPT-IN-REC-COUNT     TO PGM-COUNT
+        MOVE     CKPT-IN-REJECT-COUNT  TO PRT-REJECT-COUNT
+    END-IF.
+D000-EXIT.
+    EXIT.
+
+E000-WRITE-CHECKPOINT.
+    MOVE     YYYYMMDD              TO CKPT-OUT-RUN-DATE
+    MOVE     PGM-COUNT             TO CKPT-OUT-REC-COUNT
+    MOVE     PRT-INPUT-READ-COUNT  TO CKPT-OUT-READ-COUNT
+    MOVE     PRT-REJECT-COUNT      TO CKPT-OUT-REJECT-COUNT
+    MOVE     SPACES                TO CKPT-OUT-FILLER
+    WRITE    PRT-CKPT-OUT-REC.
+E000-EXIT.
+    EXIT.
+
+A900-TERMINATE.
+    PERFORM  E000-WRITE-CHECKPOINT THRU E000-EXIT
+    MOVE     SPACES          TO PRT-REC-DONE
+    SET      PRT-TRAILER-REC TO TRUE
+    MOVE     YYYYMMDD        TO TRL-RUN-DATE
+    MOVE     PGM-COUNT       TO PRT-TRL-REC-COUNT
+    WRITE    PRT-REC-DONE
+    MOVE     YYYYMMDD       TO CTL-RPT-RUN-DATE
+    MOVE     PGM-COUNT      TO CTL-RPT-REC-COUNT
+    MOVE     PRT-RUN-MODE   TO CTL-RPT-MODE
+    WRITE    PRT-CTL-RPT-REC
+    ACCEPT    PRT-RUN-END-TIME  FROM TIME
+    IF        PRT-REJECT-COUNT > 0
+        MOVE      0004  TO PRT-COND-CODE
+    ELSE
+        MOVE      0000  TO PRT-COND-CODE
+    END-IF
+    MOVE      YYYYMMDD            TO AUD-RUN-DATE
+    MOVE      PRT-RUN-START-TIME  TO AUD-START-TIME
+    MOVE      PRT-RUN-END-TIME    TO AUD-END-TIME
+    MOVE      PGM-COUNT           TO AUD-RECS-PROCESSED
+    MOVE      PRT-REJECT-COUNT    TO AUD-RECS-REJECTED
+    MOVE      PRT-COND-CODE       TO AUD-COND-CODE
+    MOVE      PRT-EXTRACT-COUNT   TO AUD-EXTRACT-COUNT
+    MOVE      SPACES              TO AUD-FILLER
+    WRITE     PRT-AUDIT-REC
+    MOVE      PRT-COND-CODE       TO RETURN-CODE
+    CLOSE    InputName
+    CLOSE    OutputName
+    CLOSE    PRT-CKPT-OUT
+    CLOSE    PRT-CTL-RPT
+    CLOSE    PRT-REJECT
+    CLOSE    PRT-AUDIT.
+A900-EXIT.
+    EXIT.
 
-A000-START.    
-    DISPLAY  'HELLO WORLD'                        
-    OPEN     OUTPUT   PRT-LINE               
\ No newline at end of file
+A999-ABEND.
+    DISPLAY   'PGM123 - FATAL ERROR OPENING AN OUTPUT FILE, RUN TERMINATED'
+    DISPLAY   'PRT-CKPT-OUT-STATUS=' PRT-CKPT-OUT-STATUS
+              ' PRT-CTL-RPT-STATUS=' PRT-CTL-RPT-STATUS
+    DISPLAY   'PRT-REJECT-STATUS='   PRT-REJECT-STATUS
+              ' PRT-AUDIT-STATUS='   PRT-AUDIT-STATUS
+    MOVE      0016  TO PRT-COND-CODE
+    MOVE      PRT-COND-CODE  TO RETURN-CODE
+    STOP RUN.
